@@ -3,10 +3,51 @@
       * ANALIST....: C1276521 - EDUARDO DIAS GUSMAO
       * AUTHOR.....: C1276521 - EDUARDO DIAS GUSMAO
       * COMPILATION: Cobol 5.2
-      * OBJECTIVE..: Metric query of similarity between two strings
-      *              Implemented algorithm: Jaro Winkler Distance.
+      * OBJECTIVE..: Metric query of similarity between two strings.
+      *              Caller-selectable algorithm: Jaro-Winkler
+      *              (default), Levenshtein or Soundex
+      *              (S0001E-CD-ALGORITMO).
       *-----------------------------------------------------------------
       * VRS001 31.05.2023 - C1276521 - IMPLANTATION
+      * VRS002 08.08.2026 - C1276521 - Real Winkler prefix bonus added to
+      *        the comparison engine (see EDUSIM00/EDUSIM01).
+      * VRS003 08.08.2026 - C1276521 - 1-para-N: S0001E-QT-CANDIDATOS /
+      *        S0001E-TB-CANDIDATOS let the caller send one VRF name
+      *        plus a table of up to 50 candidate FON names in a single
+      *        call; S0001S-TB-RANKING comes back with the top 5,
+      *        ordered by similarity (220000-RANKEIA-CANDIDATOS).
+      * VRS004 08.08.2026 - C1276521 - S0001E-VL-LIMIAR lets the caller
+      *        set its own match threshold (LIMIAR-PADRAO, in EDUSIM00,
+      *        is used when it comes ZEROS); S0001S-SW-MATCH /
+      *        MATCH-FOUND / MATCH-NOT-FOUND tell the caller whether
+      *        the result cleared that threshold (230000-AVALIA-LIMIAR).
+      * VRS005 08.08.2026 - C1276521 - 240000-GRAVA-AUDITORIA writes a
+      *        compliance audit record (TD queue EDAU, layout EDUSIM02)
+      *        for every similarity check: the two texts, the score,
+      *        the calling program and a timestamp.
+      * VRS006 08.08.2026 - C1276521 - S0001E-CD-ALGORITMO lets the
+      *        caller pick the comparison algorithm 210000-VRF-SIM runs
+      *        (Jaro-Winkler/Levenshtein/Soundex - ALGORITMO-SELECIONADO
+      *        in EDUSIM00); blank defaults to Jaro-Winkler.
+      * VRS007 08.08.2026 - C1276521 - S0001E-SW-NORMALIZA ('S') makes
+      *        300000-RETIRA-ESP upper-case and strip accents from both
+      *        strings before comparing (305000-NORMALIZA-TX in
+      *        EDUSIM01); default keeps the unnormalized compare.
+      * VRS008 08.08.2026 - C1276521 - 110000-VALIDA-PARAMETRO now
+      *        rejects S0001E-QT-CANDIDATOS over 50 (S0001E-TB-
+      *        CANDIDATOS' actual OCCURS) instead of letting
+      *        220000-RANKEIA-CANDIDATOS index past the table.
+      *        240000-GRAVA-AUDITORIA now logs the winning candidate
+      *        into AUD-TX-FON in 1-para-N mode (S0001E-TX-FON is
+      *        blank there) and also logs the threshold applied and
+      *        the match result (AUD-VL-LIMIAR/AUD-SW-MATCH, see
+      *        EDUSIM02). OBJECTIVE updated to name all three
+      *        selectable algorithms, not just Jaro-Winkler.
+      * VRS009 09.08.2026 - C1276521 - 240000-GRAVA-AUDITORIA now checks
+      *        the RESP of the WRITEQ TD against DFHRESP(NORMAL) and
+      *        turns on WS-SW-AUDITORIA-FALHOU when the audit write
+      *        fails, instead of letting NOHANDLE swallow it with no
+      *        trace.
       *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
       *-----------------------------------------------------------------
@@ -29,50 +70,87 @@
        01 EDUS0001-RQSC.
           03 S0001E-TX-VRF                 PIC  X(255).
           03 S0001E-TX-FON                 PIC  X(255).
+      *-----------------------------------------------------------------
+      * Comparacao 1-para-N: se S0001E-QT-CANDIDATOS for maior que zero,
+      * S0001E-TX-FON e ignorado e S0001E-TX-VRF e comparado contra cada
+      * nome de S0001E-TB-CANDIDATOS, devolvendo o top-5 em
+      * EDUS0001-RPST (ver 220000-RANKEIA-CANDIDATOS).
+      *-----------------------------------------------------------------
+          03 S0001E-QT-CANDIDATOS          PIC  9(002).
+          03 S0001E-TB-CANDIDATOS OCCURS 50 TIMES.
+             05 S0001E-TX-CANDIDATO        PIC  X(255).
+      *-----------------------------------------------------------------
+      * Limiar de corte configuravel pelo chamador: se vier ZEROS, vale
+      * o limiar-padrao (LIMIAR-PADRAO, ver EDUSIM00). A comparacao e
+      * feita contra S0001S-VL-SML (modo 1-para-1) ou contra o melhor
+      * colocado do ranking (modo 1-para-N) - ver 230000-AVALIA-LIMIAR.
+      *-----------------------------------------------------------------
+          03 S0001E-VL-LIMIAR              PIC S9(001)V9(2) COMP-3.
+      *-----------------------------------------------------------------
+      * Algoritmo a usar em 210000-VRF-SIM: '1' Jaro-Winkler (default,
+      * tambem usado quando vier SPACES), '2' Levenshtein, '3' Soundex -
+      * ver ALGORITMO-SELECIONADO/88-levels em EDUSIM00.
+      *-----------------------------------------------------------------
+          03 S0001E-CD-ALGORITMO           PIC  X(001).
+      *-----------------------------------------------------------------
+      * Normalizacao de caixa/acentos (ver NORMALIZAR-SELECIONADO /
+      * 305000-NORMALIZA-TX em EDUSIM00/EDUSIM01): 'S' liga, qualquer
+      * outro valor (inclusive SPACES) mantem o comportamento atual.
+      *-----------------------------------------------------------------
+          03 S0001E-SW-NORMALIZA           PIC  X(001).
 
        01 EDUS0001-RPST.
           03 S0001S-VL-SML                 PIC S9(001)V9(2) COMP-3.
+          03 S0001S-QT-RANKING             PIC  9(002).
+          03 S0001S-TB-RANKING OCCURS 5 TIMES.
+             05 S0001S-RNK-TX-CANDIDATO    PIC  X(255).
+             05 S0001S-RNK-VL-SML          PIC S9(001)V9(2) COMP-3.
+          03 S0001S-SW-MATCH               PIC  X(001).
+             88 MATCH-FOUND                             VALUE 'S'.
+             88 MATCH-NOT-FOUND                         VALUE 'N'.
       *-----------------------------------------------------------------
       * Area de trabalho.
       *-----------------------------------------------------------------
-       77 IC                           PIC  9(003)         VALUE ZEROS.
-       77 IC2                          PIC  9(003)         VALUE ZEROS.
-       77 IC3                          PIC  9(003)         VALUE ZEROS.
        77 DISTANCE-DSP                 PIC  9(009)         VALUE ZEROS.
-
-       01 GRP-DST.
-          03 GDA-CT-ESP                PIC S9(004) COMP    VALUE ZEROS.
-          03 GDA-CT-LEN                PIC S9(004) COMP    VALUE ZEROS.
-          03 WS-TX                     PIC  X(255)         VALUE SPACES.
-          03 GDA-TX1                   PIC  X(255)         VALUE SPACES.
-          03 GDA-TX2                   PIC  X(255)         VALUE SPACES.
-          03 TX1-TAM                   PIC  9(003)         VALUE ZEROS.
-          03 TX2-TAM                   PIC  9(003)         VALUE ZEROS.
-          03 POS-INI                   PIC  9(003)         VALUE ZEROS.
-          03 POS-FIM                   PIC  9(003)         VALUE ZEROS.
-          03 DISTANCE-LIMIT            PIC  9(003)         VALUE ZEROS.
-          03 SAME                      PIC  9(003)         VALUE ZEROS.
-          03 TRANSP                    PIC  9(003)         VALUE ZEROS.
-          03 DISTANCE                  PIC  9V9(8)         VALUE ZEROS.
-
-       01 JARO-TAB.
-          05 TAB-CONTENT               OCCURS 255.
-             07 TX1-M                  PIC 9(1) VALUE 0.
-                88 TX1-FIND-N          VALUE 0.
-                88 TX1-FIND-S          VALUE 1.
-             07 TX2-M                  PIC 9(1) VALUE 0.
-                88 TX2-FIND-N          VALUE 0.
-                88 TX2-FIND-S          VALUE 1.
-
+       77 CAND-IDX                     PIC  9(002)         VALUE ZEROS.
+       77 RNK-IDX                      PIC  9(002)         VALUE ZEROS.
+       77 RNK-TMP-TX                   PIC  X(255)         VALUE SPACES.
+       77 RNK-TMP-VL                   PIC S9(001)V9(2) COMP-3
+                                                         VALUE ZEROS.
+       77 WS-VL-LIMIAR-USADO           PIC S9(001)V9(2) COMP-3
+                                                         VALUE ZEROS.
+       77 WS-CD-RESP-AUDITORIA         PIC S9(008) COMP VALUE ZEROS.
+       01 WS-SW-AUDITORIA.
+          03 WS-SW-AUDITORIA-FALHOU     PIC  X(001)        VALUE 'N'.
+             88 AUDITORIA-FALHOU                           VALUE 'S'.
+             88 AUDITORIA-OK                                VALUE 'N'.
+      *-----------------------------------------------------------------
+      * Motor de similaridade (comum com os programas batch EDUS0002 e
+      * EDUS0003 - ver EDUSIM00/EDUSIM01).
+      *-----------------------------------------------------------------
+       COPY EDUSIM00.
+      *-----------------------------------------------------------------
+      * Registro de auditoria (comum com EDUS0002/EDUS0003 - ver
+      * EDUSIM02).
+      *-----------------------------------------------------------------
+       COPY EDUSIM02.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-       000000-MAIN ROUTINE                SECTION.
+       000000-MAIN-ROUTINE                SECTION.
       *-----------------------------------------------------------------
 
            PERFORM 100000-RECEIVE-REQUEST
            PERFORM 110000-VALIDA-PARAMETRO
-           PERFORM 200000-PROCESSA
+
+           IF S0001E-QT-CANDIDATOS GREATER ZEROS
+              PERFORM 220000-RANKEIA-CANDIDATOS
+           ELSE
+              PERFORM 200000-PROCESSA
+           END-IF
+
+           PERFORM 230000-AVALIA-LIMIAR
+           PERFORM 240000-GRAVA-AUDITORIA
            PERFORM 400000-POSTA-RESPOSTA
            PERFORM 999999-ENCERRAR
            .
@@ -108,7 +186,26 @@
       *-----------------------------------------------------------------
            MOVE 002                         TO MSG1-CD-SEQL-ERROR
 
-           MOVE ZEROS                       TO S0001S-VL-SML
+      *-----------------------------------------------------------------
+      * S0001S-TB-RANKING carrega o OCCURS 5 - um INITIALIZE direto
+      * nela so alcancaria a ocorrencia 1, deixando 2 a 5 com o que
+      * sobrou de uma transacao anterior. INITIALIZE no grupo pai
+      * (EDUS0001-RPST) zera as 5 ocorrencias de uma vez.
+      *-----------------------------------------------------------------
+           INITIALIZE EDUS0001-RPST
+           SET  MATCH-NOT-FOUND             TO TRUE
+
+           IF  S0001E-CD-ALGORITMO EQUAL SPACES
+               MOVE '1'                     TO ALGORITMO-SELECIONADO
+           ELSE
+               MOVE S0001E-CD-ALGORITMO     TO ALGORITMO-SELECIONADO
+           END-IF
+
+           IF  S0001E-SW-NORMALIZA EQUAL 'S'
+               SET  NORMALIZAR-ATIVO        TO TRUE
+           ELSE
+               SET  NORMALIZAR-INATIVO      TO TRUE
+           END-IF
 
            IF  S0001E-TX-VRF EQUAL SPACES
                SET  ERROR-PROGRAMADO         TO TRUE
@@ -119,7 +216,13 @@
                PERFORM 999000-GRAVA-ERROR-E-ENCERRA
            END-IF
 
-           IF  S0001E-TX-FON EQUAL SPACES
+      *-----------------------------------------------------------------
+      * S0001E-TX-FON so e obrigatorio no modo de comparacao 1-para-1.
+      * No modo 1-para-N (S0001E-QT-CANDIDATOS > 0) quem e obrigatorio e
+      * a tabela de candidatos, validada em 220000-RANKEIA-CANDIDATOS.
+      *-----------------------------------------------------------------
+           IF  S0001E-QT-CANDIDATOS EQUAL ZEROS
+           AND S0001E-TX-FON EQUAL SPACES
                SET  ERROR-PROGRAMADO         TO TRUE
                MOVE 003                     TO MSG1-CD-ERROR-TS
                MOVE 004                     TO MSG1-CD-SEQL-ERROR
@@ -128,6 +231,19 @@
                PERFORM 999000-GRAVA-ERROR-E-ENCERRA
            END-IF
 
+      *-----------------------------------------------------------------
+      * S0001E-TB-CANDIDATOS so tem OCCURS 50; um chamador informando
+      * mais que isso estouraria a tabela em 220000-RANKEIA-CANDIDATOS.
+      *-----------------------------------------------------------------
+           IF  S0001E-QT-CANDIDATOS GREATER 50
+               SET  ERROR-PROGRAMADO         TO TRUE
+               MOVE 004                     TO MSG1-CD-ERROR-TS
+               MOVE 005                     TO MSG1-CD-SEQL-ERROR
+               MOVE 'Candidate count exceeds table size.'
+                                            TO MSG1-TX-ERROR-TS
+               PERFORM 999000-GRAVA-ERROR-E-ENCERRA
+           END-IF
+
            MOVE S0001E-TX-VRF               TO GDA-TX1
            MOVE S0001E-TX-FON               TO GDA-TX2
            .
@@ -141,6 +257,7 @@
            MOVE 005                         TO MSG1-CD-SEQL-ERROR
 
            MOVE GDA-TX1                     TO WS-TX
+           MOVE 007                         TO MSG1-CD-SEQL-ERROR
            PERFORM 300000-RETIRA-ESP
            MOVE GDA-CT-LEN                  TO TX1-TAM
 
@@ -152,6 +269,7 @@
            AND TX2-TAM = ZEROS
               MOVE 1                        TO DISTANCE
            ELSE
+              MOVE 006                      TO MSG1-CD-SEQL-ERROR
               PERFORM 210000-VRF-SIM
            END-IF
 
@@ -160,99 +278,180 @@
        200000-SAI.
            EXIT.
       *-----------------------------------------------------------------
-       210000-VRF-SIM                       SECTION.
+      * 210000-VRF-SIM                       SECTION.
+      * 300000-RETIRA-ESP                    SECTION.
       *-----------------------------------------------------------------
-      * Verify the similarity metric between the two strings.
-      * Jaro Winkler distance algorithm.
+       COPY EDUSIM01.
       *-----------------------------------------------------------------
-           MOVE 006                         TO MSG1-CD-SEQL-ERROR
-
-           COMPUTE DISTANCE-LIMIT =
-                   FUNCTION MAX (TX1-TAM , TX2-TAM) / 2 - 1
-
-           MOVE ZEROS                       TO SAME
-           MOVE ZEROS                       TO TRANSP
+       220000-RANKEIA-CANDIDATOS            SECTION.
+      *-----------------------------------------------------------------
+      * Compara S0001E-TX-VRF contra cada nome de S0001E-TB-CANDIDATOS
+      * e mantem em S0001S-TB-RANKING os 5 que mais se pareceram, do
+      * maior para o menor indice de similaridade.
+      *-----------------------------------------------------------------
+           MOVE 010                         TO MSG1-CD-SEQL-ERROR
 
-           PERFORM VARYING IC FROM 1 BY 1
-                     UNTIL IC > TX1-TAM
+           MOVE GDA-TX1                     TO WS-TX
+           PERFORM 300000-RETIRA-ESP
+           MOVE GDA-CT-LEN                  TO TX1-TAM
 
-             COMPUTE POS-INI = FUNCTION MAX(1, IC - DISTANCE-LIMIT)
+           PERFORM VARYING CAND-IDX FROM 1 BY 1
+                     UNTIL CAND-IDX GREATER S0001E-QT-CANDIDATOS
 
-             COMPUTE POS-FIM = FUNCTION MIN(IC + DISTANCE-LIMIT,
-                                            TX2-TAM )
+              MOVE S0001E-TX-CANDIDATO(CAND-IDX)    TO GDA-TX2
 
-              PERFORM VARYING IC2 FROM POS-INI BY 1
-                        UNTIL IC2 > POS-FIM
+              MOVE GDA-TX2                  TO WS-TX
+              PERFORM 300000-RETIRA-ESP
+              MOVE GDA-CT-LEN               TO TX2-TAM
 
-                 IF TX2-FIND-S(IC2)
-                 OR ( GDA-TX1(IC:1) NOT EQUAL GDA-TX2(IC2:1) )
-                    CONTINUE
-                 ELSE
-                    SET TX1-FIND-S(IC)  TO TRUE
-                    SET TX2-FIND-S(IC2) TO TRUE
-                    ADD 1                   TO SAME
-                    ADD POS-FIM             TO IC2
-                 END-IF
+              IF  TX1-TAM = ZEROS
+              AND TX2-TAM = ZEROS
+                 MOVE 1                     TO DISTANCE
+              ELSE
+                 PERFORM 210000-VRF-SIM
+              END-IF
 
-              END-PERFORM
+              PERFORM 225000-INSERE-RANKING
 
            END-PERFORM
 
-           IF SAME = ZEROS
-              MOVE SAME                    TO DISTANCE
+           IF S0001S-QT-RANKING GREATER ZEROS
+              MOVE S0001S-RNK-VL-SML(1)     TO S0001S-VL-SML
+           END-IF
+           .
+       220000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       225000-INSERE-RANKING                SECTION.
+      *-----------------------------------------------------------------
+      * Insere o candidato corrente (GDA-TX2/DISTANCE) em
+      * S0001S-TB-RANKING se ele estiver entre os 5 melhores ate agora.
+      *-----------------------------------------------------------------
+           IF S0001S-QT-RANKING LESS 5
+              ADD 1                         TO S0001S-QT-RANKING
+              MOVE S0001E-TX-CANDIDATO(CAND-IDX)
+                                            TO S0001S-RNK-TX-CANDIDATO
+                                               (S0001S-QT-RANKING)
+              MOVE DISTANCE                 TO S0001S-RNK-VL-SML
+                                               (S0001S-QT-RANKING)
+              PERFORM 226000-ORDENA-RANKING
            ELSE
-              MOVE 1                        TO IC3
-
-              PERFORM VARYING IC FROM 1 BY 1
-                        UNTIL IC > TX1-TAM
+              IF DISTANCE GREATER S0001S-RNK-VL-SML(5)
+                 MOVE S0001E-TX-CANDIDATO(CAND-IDX)
+                                      TO S0001S-RNK-TX-CANDIDATO(5)
+                 MOVE DISTANCE              TO S0001S-RNK-VL-SML(5)
+                 PERFORM 226000-ORDENA-RANKING
+              END-IF
+           END-IF
+           .
+       225000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       226000-ORDENA-RANKING                SECTION.
+      *-----------------------------------------------------------------
+      * O elemento que acabou de entrar (ultima posicao preenchida) e
+      * o unico fora de ordem - faz ele "borbulhar" ate o seu lugar.
+      *-----------------------------------------------------------------
+           PERFORM VARYING RNK-IDX FROM S0001S-QT-RANKING BY -1
+                     UNTIL RNK-IDX EQUAL 1
+                        OR S0001S-RNK-VL-SML(RNK-IDX) NOT GREATER
+                           S0001S-RNK-VL-SML(RNK-IDX - 1)
 
-                 IF NOT TX1-FIND-S(IC)
-                    CONTINUE
-                 ELSE
+              MOVE S0001S-RNK-TX-CANDIDATO(RNK-IDX)   TO RNK-TMP-TX
+              MOVE S0001S-RNK-VL-SML(RNK-IDX)         TO RNK-TMP-VL
 
-                    PERFORM UNTIL TX2-FIND-S(IC3)
-                       ADD 1                TO IC3
-                    END-PERFORM
+              MOVE S0001S-RNK-TX-CANDIDATO(RNK-IDX - 1)
+                                            TO S0001S-RNK-TX-CANDIDATO
+                                               (RNK-IDX)
+              MOVE S0001S-RNK-VL-SML(RNK-IDX - 1)
+                                      TO S0001S-RNK-VL-SML(RNK-IDX)
 
-                    IF GDA-TX1(IC:1) NOT EQUAL GDA-TX2(IC3:1)
-                       ADD 1                TO TRANSP
-                    END-IF
+              MOVE RNK-TMP-TX               TO S0001S-RNK-TX-CANDIDATO
+                                               (RNK-IDX - 1)
+              MOVE RNK-TMP-VL               TO S0001S-RNK-VL-SML
+                                               (RNK-IDX - 1)
 
-                    ADD 1                   TO IC3
-                END-IF
+           END-PERFORM
+           .
+       226000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       230000-AVALIA-LIMIAR                 SECTION.
+      *-----------------------------------------------------------------
+      * Aplica o limiar de corte (o informado pelo chamador em
+      * S0001E-VL-LIMIAR, ou LIMIAR-PADRAO se vier ZEROS) sobre o
+      * resultado da comparacao e liga S0001S-SW-MATCH. No modo
+      * 1-para-N quem e avaliado e o melhor colocado do ranking
+      * (S0001S-RNK-VL-SML(1)), que ja e igual a S0001S-VL-SML.
+      *-----------------------------------------------------------------
+           MOVE 011                         TO MSG1-CD-SEQL-ERROR
 
-              END-PERFORM
+           IF S0001E-VL-LIMIAR GREATER ZEROS
+              MOVE S0001E-VL-LIMIAR         TO WS-VL-LIMIAR-USADO
+           ELSE
+              MOVE LIMIAR-PADRAO            TO WS-VL-LIMIAR-USADO
+           END-IF
 
-              COMPUTE DISTANCE = ((SAME / TX1-TAM) +
-                                  ( SAME / TX2-TAM) +
-                                  ((SAME - TRANSP / 2) /
-                                    SAME)) / 3
+           IF S0001S-VL-SML NOT LESS WS-VL-LIMIAR-USADO
+              SET  MATCH-FOUND              TO TRUE
+           ELSE
+              SET  MATCH-NOT-FOUND          TO TRUE
            END-IF
            .
-       210000-SAI.
+       230000-SAI.
            EXIT.
       *-----------------------------------------------------------------
-       300000-RETIRA-ESP                    SECTION.
+       240000-GRAVA-AUDITORIA               SECTION.
       *-----------------------------------------------------------------
-      * Remove the spaces of the string for the correct transference 
-      * without loss.
+      * Grava um registro de auditoria de compliance para esta consulta
+      * (fila transiente EDAU), com os textos comparados, o indice de
+      * similaridade, o limiar aplicado e o resultado, o programa
+      * chamador e a data/hora. No modo 1-para-N (S0001S-QT-RANKING >
+      * 0) S0001E-TX-FON vem em branco (ver 110000-VALIDA-PARAMETRO) -
+      * quem vai para AUD-TX-FON nesse caso e o candidato melhor
+      * colocado do ranking, que foi de fato o texto avaliado.
       *-----------------------------------------------------------------
-           MOVE 007                         TO MSG1-CD-SEQL-ERROR
-
-           MOVE ZEROS                       TO GDA-CT-ESP
-                                               GDA-CT-LEN
+           MOVE 012                         TO MSG1-CD-SEQL-ERROR
 
-           INSPECT FUNCTION REVERSE ( WS-TX )
-                   TALLYING GDA-CT-ESP FOR LEADING SPACE
+           MOVE S0001E-TX-VRF               TO AUD-TX-VRF
 
-           IF GDA-CT-ESP < LENGTH OF WS-TX
-              SUBTRACT GDA-CT-ESP FROM LENGTH OF WS-TX
-                       GIVING GDA-CT-LEN
+           IF S0001S-QT-RANKING GREATER ZEROS
+              MOVE S0001S-RNK-TX-CANDIDATO (1) TO AUD-TX-FON
            ELSE
-              MOVE LENGTH OF WS-TX          TO GDA-CT-LEN
+              MOVE S0001E-TX-FON            TO AUD-TX-FON
+           END-IF
+
+           MOVE S0001S-VL-SML               TO AUD-VL-SML
+           MOVE WS-VL-LIMIAR-USADO          TO AUD-VL-LIMIAR
+           MOVE S0001S-SW-MATCH             TO AUD-SW-MATCH
+           MOVE SV888-NM-PRG                 TO AUD-NM-PRG
+           MOVE FUNCTION CURRENT-DATE       TO AUD-DT-HORA
+
+           SET  AUDITORIA-OK                TO TRUE
+
+           EXEC CICS WRITEQ TD
+              QUEUE    ( 'EDAU'                   )
+              FROM     ( AUDIT-REC                )
+              LENGTH   ( LENGTH OF AUDIT-REC       )
+              RESP     ( WS-CD-RESP-AUDITORIA      )
+              NOHANDLE
+           END-EXEC
+
+      *-----------------------------------------------------------------
+      * Uma falha na gravacao do registro de auditoria nao pode derrubar
+      * a consulta de similaridade em si (por isso NOHANDLE acima) - mas
+      * tambem nao pode passar em silencio, senao a trilha de compliance
+      * fica incompleta sem ninguem saber. WS-SW-AUDITORIA-FALHOU fica
+      * ligado para quem monitora a transacao (ou um futuro alarme) -
+      * nao aciona 999000-GRAVA-ERROR-E-ENCERRA porque isso encerraria a
+      * transacao por um problema que e do log, nao da resposta ao
+      * chamador.
+      *-----------------------------------------------------------------
+           IF WS-CD-RESP-AUDITORIA NOT EQUAL DFHRESP(NORMAL)
+              SET  AUDITORIA-FALHOU         TO TRUE
            END-IF
            .
-       300000-SAI.
+       240000-SAI.
            EXIT.
       *-----------------------------------------------------------------
        400000-POSTA-RESPOSTA                SECTION.
