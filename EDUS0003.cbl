@@ -0,0 +1,561 @@
+      *-----------------------------------------------------------------
+      * PROGRAM....: EDUS0003
+      * ANALIST....: C1276521 - EDUARDO DIAS GUSMAO
+      * AUTHOR.....: C1276521 - EDUARDO DIAS GUSMAO
+      * COMPILATION: Cobol 5.2
+      * OBJECTIVE..: Master-file dedup batch job. Reads the customer
+      *              master file (MESTRE, pre-sorted ascending by
+      *              MST-NM-SOBRENOME to keep look-alike surnames
+      *              together), blocks records by the first 3 characters
+      *              of the surname to keep the comparisons manageable,
+      *              and runs every pair inside a block through the same
+      *              comparison engine EDUS0001 uses online
+      *              (210000-VRF-SIM, shared via the EDUSIM00/EDUSIM01
+      *              copybooks), writing an exception report of likely-
+      *              duplicate customers scoring above a configurable
+      *              threshold for the data-stewardship team to review.
+      *-----------------------------------------------------------------
+      * VRS001 08.08.2026 - C1276521 - IMPLANTATION
+      * VRS002 08.08.2026 - C1276521 - Added checkpoint/restart: the job
+      *        now snapshots its progress to CHKPDUP every
+      *        WK03-VL-INTERVALO-CHKP records and, on start-up, resumes
+      *        from the last snapshot instead of reprocessing the whole
+      *        master file if a prior run was interrupted.
+      * VRS003 09.08.2026 - C1276521 - WK03-VL-INTERVALO-CHKP changed
+      *        from 100 to 1: a restart could resume from a checkpoint
+      *        taken before the abend and replay comparisons whose
+      *        audit/exception rows were already appended to AUDIT-
+      *        FILE/EXCPT-FILE, duplicating them. Checkpointing every
+      *        record closes that window (see the comment by WK03-VL-
+      *        INTERVALO-CHKP).
+      * VRS004 09.08.2026 - C1276521 - CHK-REG-BLOCO (CHECKPOINT-FILE)
+      *        changed from a fixed OCCURS 1000 TIMES to OCCURS 1 TO
+      *        1000 TIMES DEPENDING ON CHK-QT-BLOCO, and 1020-VERIFICA-
+      *        CHECKPOINT/2900-GRAVA-CHECKPOINT now copy the block table
+      *        entry by entry instead of with a single group MOVE - now
+      *        that checkpointing runs every record (VRS003), each
+      *        WRITE REG-CHECKPOINT only has to put out the current
+      *        block's actual entries, not all 1000 possible slots.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. EDUS0003.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESTRE-FILE ASSIGN TO MESTRE
+                  ORGANIZATION IS SEQUENTIAL.
+      
+           SELECT OPTIONAL PARMDUP-FILE ASSIGN TO PARMDUP
+                  ORGANIZATION IS SEQUENTIAL.
+      
+           SELECT EXCPT-FILE  ASSIGN TO EXCPDUP
+                  ORGANIZATION IS SEQUENTIAL.
+      
+           SELECT AUDIT-FILE  ASSIGN TO AUDITDUP
+                  ORGANIZATION IS SEQUENTIAL.
+      
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPDUP
+                  ORGANIZATION IS SEQUENTIAL.
+      
+           SELECT OPTIONAL TUNEPRM-FILE ASSIGN TO TUNEPRM
+                  ORGANIZATION IS SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  MESTRE-FILE.
+       01  REG-MESTRE.
+           03 MST-NR-CLIENTE             PIC  9(010).
+           03 MST-NM-CLIENTE             PIC  X(040).
+           03 MST-NM-SOBRENOME           PIC  X(030).
+      
+       FD  PARMDUP-FILE.
+       01  REG-PARMDUP.
+           03 PRM-VL-LIMIAR              PIC S9(001)V9(2).
+      
+       FD  EXCPT-FILE.
+       01  REG-EXCPT                     PIC  X(132).
+      
+       FD  AUDIT-FILE.
+       01  REG-AUDITORIA                 PIC  X(590).
+      
+       FD  CHECKPOINT-FILE.
+       01  REG-CHECKPOINT.
+           03 CHK-QT-LIDOS               PIC  9(007).
+           03 CHK-QT-COMPARADOS          PIC  9(007).
+           03 CHK-QT-EXCECOES            PIC  9(007).
+           03 CHK-CH-BLOCO-ATU           PIC  X(003).
+           03 CHK-TB-BLOCO.
+              05 CHK-QT-BLOCO            PIC  9(004).
+              05 CHK-REG-BLOCO OCCURS 1 TO 1000 TIMES
+                                DEPENDING ON CHK-QT-BLOCO.
+                 07 CHK-BLC-NR-CLIENTE   PIC  9(010).
+                 07 CHK-BLC-NM-CLIENTE   PIC  X(040).
+      
+       FD  TUNEPRM-FILE.
+       01  REG-TUNEPRM.
+           03 PRM-VL-DIV-LIMIAR-DIST     PIC  9(001).
+           03 PRM-VL-DIV-TRANSP          PIC  9(001).
+           03 PRM-VL-DIV-MEDIA-JARO      PIC  9(001).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      * Motor de similaridade (comum com EDUS0001 e EDUS0002).
+      *-----------------------------------------------------------------
+       COPY EDUSIM00.
+      *-----------------------------------------------------------------
+      * Registro de auditoria (comum com EDUS0001 e EDUS0002).
+      *-----------------------------------------------------------------
+       COPY EDUSIM02.
+      *-----------------------------------------------------------------
+      * Limiar de corte do relatorio de excecoes - lido de PARMDUP no
+      * START-UP; se vier vazio, vale LIMIAR-PADRAO (ver EDUSIM00).
+      *-----------------------------------------------------------------
+       77  WK03-VL-LIMIAR                PIC S9(001)V9(2) COMP-3
+                                                          VALUE ZEROS.
+      *-----------------------------------------------------------------
+      * Area de trabalho do batch.
+      *-----------------------------------------------------------------
+       77  WK03-SW-FIM-MESTRE            PIC  X(001) VALUE 'N'.
+           88 WK03-FIM-MESTRE                          VALUE 'S'.
+      *-----------------------------------------------------------------
+      * Checkpoint/restart - WK03-SW-RESTART liga quando 1020-VERIFICA-
+      * CHECKPOINT encontra um snapshot anterior em CHKPDUP; a cada
+      * WK03-VL-INTERVALO-CHKP registros lidos, 2900-GRAVA-CHECKPOINT
+      * grava um novo snapshot (contadores + tabela do bloco corrente).
+      *
+      * WK03-VL-INTERVALO-CHKP vale 1 - nao e so um numero conservador:
+      * 2150-GRAVA-AUDITORIA/2180-GRAVA-EXCECAO gravam, sem condicao,
+      * uma linha em AUDIT-FILE/EXCPT-FILE a cada comparacao, e essas
+      * duas gravacoes nao tem como ser desfeitas ou reposicionadas (sao
+      * arquivos SEQUENTIAL reabertos em EXTEND no reinicio). Qualquer
+      * intervalo maior que 1 deixaria uma janela entre "o snapshot mais
+      * recente" e "o que ja foi de fato gravado em AUDIT-FILE/EXCPT-
+      * FILE" - um abend dentro dessa janela faria 1070-REPOSICIONA-
+      * MESTRE reler (e 2100-COMPARA-COM-BLOCO reprocessar) registros
+      * cujas linhas de auditoria/excecao ja estavam no arquivo antes do
+      * abend, duplicando-as no reinicio. Com o intervalo em 1, o
+      * snapshot de cada registro so e gravado depois que todas as
+      * comparacoes daquele registro (e suas gravacoes) ja terminaram
+      * (ver a ordem em 2000-PROCESSA-REG), entao 1070-REPOSICIONA-
+      * MESTRE nunca pula para um ponto intermediario de um registro
+      * parcialmente gravado.
+      *
+      * Gravar a cada registro so e barato porque CHK-REG-BLOCO (FILE
+      * SECTION) e OCCURS 1 TO 1000 TIMES DEPENDING ON CHK-QT-BLOCO -
+      * cada WRITE grava so as entradas do bloco corrente (tipicamente
+      * poucos clientes por prefixo de 3 letras de sobrenome), nao as
+      * 1000 entradas fixas que a tabela suporta no maximo. Sem o
+      * DEPENDING ON, gravar o registro inteiro a cada leitura do
+      * MESTRE tornaria o proprio checkpoint o maior custo do job.
+      *-----------------------------------------------------------------
+       77  WK03-SW-RESTART               PIC  X(001) VALUE 'N'.
+           88 WK03-EXECUTA-RESTART                     VALUE 'S'.
+       77  WK03-SW-FIM-CHKP              PIC  X(001) VALUE 'N'.
+           88 WK03-FIM-CHKP                            VALUE 'S'.
+       77  WK03-VL-INTERVALO-CHKP        PIC  9(004) COMP VALUE 0001.
+       77  WK03-WK-QUOCIENTE             PIC  9(007) COMP VALUE ZEROS.
+       77  WK03-WK-RESTO                 PIC  9(004) COMP VALUE ZEROS.
+       77  WK03-IDX-REPOS                PIC  9(007) COMP VALUE ZEROS.
+      *-----------------------------------------------------------------
+       77  WK03-QT-LIDOS                 PIC  9(007) COMP VALUE ZEROS.
+       77  WK03-QT-COMPARADOS            PIC  9(007) COMP VALUE ZEROS.
+       77  WK03-QT-EXCECOES              PIC  9(007) COMP VALUE ZEROS.
+       77  WK03-CH-BLOCO-ATU             PIC  X(003) VALUE SPACES.
+       77  WK03-CH-BLOCO-NOVO            PIC  X(003) VALUE SPACES.
+       77  WK03-IDX-BLOCO                PIC  9(004) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      * Tabela dos registros ja lidos do bloco corrente - o registro
+      * recem-lido e comparado contra todos os que ja estao na tabela
+      * antes de ser acrescentado a ela.
+      *-----------------------------------------------------------------
+       01  WK03-TB-BLOCO.
+           03 WK03-QT-BLOCO              PIC  9(004) VALUE ZEROS.
+           03 WK03-REG-BLOCO OCCURS 1000 TIMES.
+              05 WK03-BLC-NR-CLIENTE     PIC  9(010).
+              05 WK03-BLC-NM-CLIENTE     PIC  X(040).
+      
+       01  WK03-LINHA-CABEC.
+           03 FILLER                     PIC  X(012)
+                              VALUE 'CLIENTE-A'.
+           03 FILLER                     PIC  X(042)
+                              VALUE 'NOME-A'.
+           03 FILLER                     PIC  X(012)
+                              VALUE 'CLIENTE-B'.
+           03 FILLER                     PIC  X(042)
+                              VALUE 'NOME-B'.
+           03 FILLER                     PIC  X(012)
+                              VALUE 'VL-SML'.
+      
+       01  WK03-LINHA-DET.
+           03 WK03-DET-NR-CLIENTE-A      PIC  ZZZZZZZZZ9.
+           03 FILLER                     PIC  X(002) VALUE SPACES.
+           03 WK03-DET-NM-CLIENTE-A      PIC  X(040).
+           03 FILLER                     PIC  X(002) VALUE SPACES.
+           03 WK03-DET-NR-CLIENTE-B      PIC  ZZZZZZZZZ9.
+           03 FILLER                     PIC  X(002) VALUE SPACES.
+           03 WK03-DET-NM-CLIENTE-B      PIC  X(040).
+           03 FILLER                     PIC  X(002) VALUE SPACES.
+           03 WK03-DET-VL-SML            PIC  Z9,99.
+           03 FILLER                     PIC  X(009) VALUE SPACES.
+      
+       01  WK03-LINHA-RODAPE.
+           03 FILLER                     PIC  X(024)
+                              VALUE 'TOTAL DE REGS LIDOS....:'.
+           03 WK03-ROD-QT-LIDOS          PIC  ZZZ.ZZ9.
+           03 FILLER                     PIC  X(005) VALUE SPACES.
+           03 FILLER                     PIC  X(024)
+                              VALUE 'TOTAL DE COMPARACOES...:'.
+           03 WK03-ROD-QT-COMPARADOS     PIC  ZZZ.ZZ9.
+           03 FILLER                     PIC  X(005) VALUE SPACES.
+           03 FILLER                     PIC  X(024)
+                              VALUE 'TOTAL DE EXCECOES......:'.
+           03 WK03-ROD-QT-EXCECOES       PIC  ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE                      SECTION.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZA
+      
+           PERFORM 2000-PROCESSA-REG
+               UNTIL WK03-FIM-MESTRE
+      
+           PERFORM 9000-FINALIZA
+      
+           STOP RUN
+           .
+       0000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       1000-INICIALIZA                    SECTION.
+      *-----------------------------------------------------------------
+           OPEN INPUT  MESTRE-FILE
+           OPEN INPUT  PARMDUP-FILE
+
+           PERFORM 1020-VERIFICA-CHECKPOINT
+
+           IF WK03-EXECUTA-RESTART
+              OPEN EXTEND EXCPT-FILE
+              OPEN EXTEND AUDIT-FILE
+           ELSE
+              OPEN OUTPUT EXCPT-FILE
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           PERFORM 1050-LE-PARAMETRO
+           PERFORM 1060-LE-TUNEPRM
+
+           IF WK03-EXECUTA-RESTART
+              PERFORM 1070-REPOSICIONA-MESTRE
+              DISPLAY 'EDUS0003: REINICIANDO APOS O REGISTRO '
+                      WK03-QT-LIDOS
+           ELSE
+              WRITE REG-EXCPT FROM WK03-LINHA-CABEC
+           END-IF
+
+           PERFORM 1100-LER-MESTRE
+           .
+       1000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       1020-VERIFICA-CHECKPOINT          SECTION.
+      *-----------------------------------------------------------------
+      * CHECKPOINT-FILE e OPTIONAL: se nao existir ou vier vazio, nao
+      * ha nada a restaurar e o job comeca do zero normalmente. Cada
+      * REG-CHECKPOINT e uma fotografia completa do progresso ate
+      * aquele ponto, e 2900-GRAVA-CHECKPOINT sempre recria o arquivo
+      * do zero a cada gravacao, entao basta ler o (unico) registro.
+      *-----------------------------------------------------------------
+           OPEN INPUT CHECKPOINT-FILE
+
+           READ CHECKPOINT-FILE
+               AT END
+                  SET WK03-FIM-CHKP       TO TRUE
+               NOT AT END
+                  SET WK03-EXECUTA-RESTART TO TRUE
+                  MOVE CHK-QT-LIDOS       TO WK03-QT-LIDOS
+                  MOVE CHK-QT-COMPARADOS  TO WK03-QT-COMPARADOS
+                  MOVE CHK-QT-EXCECOES    TO WK03-QT-EXCECOES
+                  MOVE CHK-CH-BLOCO-ATU   TO WK03-CH-BLOCO-ATU
+                  MOVE CHK-QT-BLOCO       TO WK03-QT-BLOCO
+                  PERFORM VARYING WK03-IDX-BLOCO FROM 1 BY 1
+                     UNTIL WK03-IDX-BLOCO GREATER WK03-QT-BLOCO
+                     MOVE CHK-BLC-NR-CLIENTE(WK03-IDX-BLOCO) TO
+                          WK03-BLC-NR-CLIENTE(WK03-IDX-BLOCO)
+                     MOVE CHK-BLC-NM-CLIENTE(WK03-IDX-BLOCO) TO
+                          WK03-BLC-NM-CLIENTE(WK03-IDX-BLOCO)
+                  END-PERFORM
+           END-READ
+
+           CLOSE CHECKPOINT-FILE
+           .
+       1020-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       1070-REPOSICIONA-MESTRE           SECTION.
+      *-----------------------------------------------------------------
+      * MESTRE-FILE so tem acesso sequencial, entao reposicionar apos
+      * um reinicio e reler (e descartar) os WK03-QT-LIDOS registros ja
+      * processados no snapshot - os contadores ja vieram restaurados
+      * do checkpoint, por isso essa releitura nao os incrementa de
+      * novo. Dai em diante 1100-LER-MESTRE volta ao fluxo normal.
+      *-----------------------------------------------------------------
+           PERFORM VARYING WK03-IDX-REPOS FROM 1 BY 1
+                     UNTIL WK03-IDX-REPOS GREATER WK03-QT-LIDOS
+              READ MESTRE-FILE
+                  AT END
+                     SET WK03-FIM-MESTRE  TO TRUE
+              END-READ
+           END-PERFORM
+           .
+       1070-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       1050-LE-PARAMETRO                 SECTION.
+      *-----------------------------------------------------------------
+      * O limiar de corte vem do primeiro (e unico) registro de
+      * PARMDUP-FILE; se o arquivo vier vazio, usa LIMIAR-PADRAO.
+      *-----------------------------------------------------------------
+           READ PARMDUP-FILE
+               AT END
+                  MOVE LIMIAR-PADRAO      TO WK03-VL-LIMIAR
+               NOT AT END
+                  MOVE PRM-VL-LIMIAR      TO WK03-VL-LIMIAR
+           END-READ
+      
+           CLOSE PARMDUP-FILE
+           .
+       1050-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       1060-LE-TUNEPRM                    SECTION.
+      *-----------------------------------------------------------------
+      * TUNEPRM-FILE e OPTIONAL: se nao existir ou vier vazio, os
+      * divisores do Jaro-Winkler ficam nos defaults de EDUSIM00. Um
+      * divisor zerado no arquivo e ignorado (evitaria DIVIDE BY ZERO).
+      *-----------------------------------------------------------------
+           OPEN INPUT TUNEPRM-FILE
+
+           READ TUNEPRM-FILE
+               AT END
+                  CONTINUE
+               NOT AT END
+                  IF PRM-VL-DIV-LIMIAR-DIST GREATER ZEROS
+                     MOVE PRM-VL-DIV-LIMIAR-DIST
+                                       TO TUNING-VL-DIV-LIMIAR-DIST
+                  END-IF
+                  IF PRM-VL-DIV-TRANSP GREATER ZEROS
+                     MOVE PRM-VL-DIV-TRANSP
+                                       TO TUNING-VL-DIV-TRANSP
+                  END-IF
+                  IF PRM-VL-DIV-MEDIA-JARO GREATER ZEROS
+                     MOVE PRM-VL-DIV-MEDIA-JARO
+                                       TO TUNING-VL-DIV-MEDIA-JARO
+                  END-IF
+           END-READ
+
+           CLOSE TUNEPRM-FILE
+           .
+       1060-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       1100-LER-MESTRE                    SECTION.
+      *-----------------------------------------------------------------
+           READ MESTRE-FILE
+               AT END
+                  SET WK03-FIM-MESTRE     TO TRUE
+               NOT AT END
+                  ADD 1                   TO WK03-QT-LIDOS
+           END-READ
+           .
+       1100-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       2000-PROCESSA-REG                  SECTION.
+      *-----------------------------------------------------------------
+      * Calcula a chave de bloqueio do registro corrente (3 primeiras
+      * posicoes do sobrenome). Se ainda pertence ao bloco que esta
+      * sendo acumulado, compara contra todos os que ja estao na tabela;
+      * senao, descarta o bloco anterior e comeca um novo.
+      *-----------------------------------------------------------------
+           MOVE MST-NM-SOBRENOME(1:3)    TO WK03-CH-BLOCO-NOVO
+      
+           IF WK03-CH-BLOCO-NOVO NOT EQUAL WK03-CH-BLOCO-ATU
+              MOVE ZEROS                  TO WK03-QT-BLOCO
+              MOVE WK03-CH-BLOCO-NOVO     TO WK03-CH-BLOCO-ATU
+           ELSE
+              PERFORM 2100-COMPARA-COM-BLOCO
+           END-IF
+      
+           PERFORM 2200-ACRESCENTA-BLOCO
+           DIVIDE WK03-QT-LIDOS BY WK03-VL-INTERVALO-CHKP
+                  GIVING WK03-WK-QUOCIENTE
+                  REMAINDER WK03-WK-RESTO
+
+           IF WK03-WK-RESTO = ZEROS
+              PERFORM 2900-GRAVA-CHECKPOINT
+           END-IF
+      
+           PERFORM 1100-LER-MESTRE
+           .
+       2000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       2100-COMPARA-COM-BLOCO             SECTION.
+      *-----------------------------------------------------------------
+           PERFORM VARYING WK03-IDX-BLOCO FROM 1 BY 1
+                     UNTIL WK03-IDX-BLOCO GREATER WK03-QT-BLOCO
+      
+              MOVE SPACES                 TO GDA-TX1 GDA-TX2
+              MOVE MST-NM-CLIENTE         TO GDA-TX1
+              MOVE WK03-BLC-NM-CLIENTE(WK03-IDX-BLOCO)
+                                          TO GDA-TX2
+      
+              MOVE GDA-TX1                TO WS-TX
+              PERFORM 300000-RETIRA-ESP
+              MOVE GDA-CT-LEN             TO TX1-TAM
+              MOVE GDA-TX2                TO WS-TX
+              PERFORM 300000-RETIRA-ESP
+              MOVE GDA-CT-LEN             TO TX2-TAM
+      
+              IF  TX1-TAM = ZEROS
+              AND TX2-TAM = ZEROS
+                 MOVE 1                   TO DISTANCE
+              ELSE
+                 PERFORM 210000-VRF-SIM
+              END-IF
+      
+              ADD 1                       TO WK03-QT-COMPARADOS
+      
+              PERFORM 2150-GRAVA-AUDITORIA
+
+              IF DISTANCE NOT LESS WK03-VL-LIMIAR
+                 PERFORM 2180-GRAVA-EXCECAO
+              END-IF
+      
+           END-PERFORM
+           .
+       2100-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       2150-GRAVA-AUDITORIA               SECTION.
+      *-----------------------------------------------------------------
+           MOVE MST-NM-CLIENTE           TO AUD-TX-VRF
+           MOVE WK03-BLC-NM-CLIENTE(WK03-IDX-BLOCO)
+                                         TO AUD-TX-FON
+           MOVE DISTANCE                 TO AUD-VL-SML
+           MOVE WK03-VL-LIMIAR           TO AUD-VL-LIMIAR
+
+           IF DISTANCE NOT LESS WK03-VL-LIMIAR
+              SET AUD-MATCH-FOUND        TO TRUE
+           ELSE
+              SET AUD-MATCH-NOT-FOUND    TO TRUE
+           END-IF
+
+           MOVE 'EDUS0003'               TO AUD-NM-PRG
+           MOVE FUNCTION CURRENT-DATE    TO AUD-DT-HORA
+           WRITE REG-AUDITORIA FROM AUDIT-REC
+           .
+       2150-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       2180-GRAVA-EXCECAO                 SECTION.
+      *-----------------------------------------------------------------
+           MOVE WK03-BLC-NR-CLIENTE(WK03-IDX-BLOCO)
+                                         TO WK03-DET-NR-CLIENTE-A
+           MOVE WK03-BLC-NM-CLIENTE(WK03-IDX-BLOCO)
+                                         TO WK03-DET-NM-CLIENTE-A
+           MOVE MST-NR-CLIENTE           TO WK03-DET-NR-CLIENTE-B
+           MOVE MST-NM-CLIENTE           TO WK03-DET-NM-CLIENTE-B
+           MOVE DISTANCE                 TO WK03-DET-VL-SML
+      
+           WRITE REG-EXCPT FROM WK03-LINHA-DET
+      
+           ADD 1                         TO WK03-QT-EXCECOES
+           .
+       2180-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       2200-ACRESCENTA-BLOCO              SECTION.
+      *-----------------------------------------------------------------
+      * So acrescenta se ainda houver espaco na tabela do bloco - um
+      * bloco maior que WK03-REG-BLOCO nunca deveria acontecer com um
+      * bloqueio por 3 caracteres de sobrenome, mas o limite protege a
+      * tabela de um estouro de subscrito.
+      *-----------------------------------------------------------------
+           IF WK03-QT-BLOCO LESS 1000
+              ADD 1                       TO WK03-QT-BLOCO
+              MOVE MST-NR-CLIENTE
+                              TO WK03-BLC-NR-CLIENTE(WK03-QT-BLOCO)
+              MOVE MST-NM-CLIENTE
+                              TO WK03-BLC-NM-CLIENTE(WK03-QT-BLOCO)
+           ELSE
+              DISPLAY 'EDUS0003: BLOCO ' WK03-CH-BLOCO-ATU
+                      ' EXCEDEU 1000 REGISTROS - REGISTRO IGNORADO '
+                       'NA COMPARACAO: ' MST-NR-CLIENTE
+           END-IF
+           .
+       2200-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       2900-GRAVA-CHECKPOINT              SECTION.
+      *-----------------------------------------------------------------
+      * Fotografa o progresso atual (contadores + tabela do bloco
+      * corrente) em CHKPDUP, para um eventual reinicio. O arquivo e
+      * sempre recriado do zero a cada gravacao (OPEN OUTPUT trunca),
+      * entao so existe um unico registro: o snapshot mais recente.
+      *-----------------------------------------------------------------
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           MOVE WK03-QT-LIDOS             TO CHK-QT-LIDOS
+           MOVE WK03-QT-COMPARADOS        TO CHK-QT-COMPARADOS
+           MOVE WK03-QT-EXCECOES          TO CHK-QT-EXCECOES
+           MOVE WK03-CH-BLOCO-ATU         TO CHK-CH-BLOCO-ATU
+           MOVE WK03-QT-BLOCO             TO CHK-QT-BLOCO
+           PERFORM VARYING WK03-IDX-BLOCO FROM 1 BY 1
+              UNTIL WK03-IDX-BLOCO GREATER WK03-QT-BLOCO
+              MOVE WK03-BLC-NR-CLIENTE(WK03-IDX-BLOCO) TO
+                   CHK-BLC-NR-CLIENTE(WK03-IDX-BLOCO)
+              MOVE WK03-BLC-NM-CLIENTE(WK03-IDX-BLOCO) TO
+                   CHK-BLC-NM-CLIENTE(WK03-IDX-BLOCO)
+           END-PERFORM
+
+           WRITE REG-CHECKPOINT
+
+           CLOSE CHECKPOINT-FILE
+           .
+       2900-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       9000-FINALIZA                      SECTION.
+      *-----------------------------------------------------------------
+           MOVE WK03-QT-LIDOS             TO WK03-ROD-QT-LIDOS
+           MOVE WK03-QT-COMPARADOS        TO WK03-ROD-QT-COMPARADOS
+           MOVE WK03-QT-EXCECOES          TO WK03-ROD-QT-EXCECOES
+           WRITE REG-EXCPT FROM WK03-LINHA-RODAPE
+      
+      * Job terminou com sucesso - limpa o checkpoint para que a
+      * proxima execucao comece do zero em vez de tentar reiniciar a
+      * partir de uma execucao ja concluida.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           CLOSE MESTRE-FILE
+           CLOSE EXCPT-FILE
+           CLOSE AUDIT-FILE
+           .
+       9000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Motor de similaridade (comum com EDUS0001 e EDUS0002).
+      *-----------------------------------------------------------------
+       COPY EDUSIM01.
+      *---------------------- FIM EDUS0003 --------------------------
