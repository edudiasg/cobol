@@ -0,0 +1,242 @@
+      *-----------------------------------------------------------------
+      * PROGRAM....: EDUS0002
+      * ANALIST....: C1276521 - EDUARDO DIAS GUSMAO
+      * AUTHOR.....: C1276521 - EDUARDO DIAS GUSMAO
+      * COMPILATION: Cobol 5.2
+      * OBJECTIVE..: Batch driver for the name-similarity engine used
+      *              by EDUS0001. Reads a sequential file of VRF/FON
+      *              name pairs, runs each pair through the same
+      *              Jaro-Winkler comparison EDUS0001 runs online
+      *              (200000-PROCESSA / 210000-VRF-SIM, shared via the
+      *              EDUSIM00/EDUSIM01 copybooks), and writes one
+      *              report line per pair with its similarity score.
+      *              Built for the overnight list-reconciliation run,
+      *              where driving EDUS0001 online one pair at a time
+      *              is not practical.
+      *-----------------------------------------------------------------
+      * VRS001 08.08.2026 - C1276521 - IMPLANTATION
+      * VRS002 08.08.2026 - C1276521 - Writes a compliance audit record
+      *        (AUDIT-FILE, layout EDUSIM02) for every pair processed.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. EDUS0002.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES-FILE  ASSIGN TO PARES
+                  ORGANIZATION IS SEQUENTIAL.
+      
+           SELECT RELAT-FILE  ASSIGN TO RELATORI
+                  ORGANIZATION IS SEQUENTIAL.
+      
+           SELECT AUDIT-FILE  ASSIGN TO AUDITORI
+                  ORGANIZATION IS SEQUENTIAL.
+      
+           SELECT OPTIONAL TUNEPRM-FILE ASSIGN TO TUNEPRM
+                  ORGANIZATION IS SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  PARES-FILE.
+       01  REG-PARES.
+           03 REG-TX-VRF                 PIC  X(255).
+           03 REG-TX-FON                 PIC  X(255).
+      
+       FD  RELAT-FILE.
+       01  REG-RELAT                     PIC  X(522).
+      
+       FD  AUDIT-FILE.
+       01  REG-AUDITORIA                 PIC  X(590).
+      
+       FD  TUNEPRM-FILE.
+       01  REG-TUNEPRM.
+           03 PRM-VL-DIV-LIMIAR-DIST     PIC  9(001).
+           03 PRM-VL-DIV-TRANSP          PIC  9(001).
+           03 PRM-VL-DIV-MEDIA-JARO      PIC  9(001).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      * Motor de similaridade (comum com EDUS0001 e EDUS0003).
+      *-----------------------------------------------------------------
+       COPY EDUSIM00.
+      *-----------------------------------------------------------------
+      * Registro de auditoria (comum com EDUS0001 e EDUS0003).
+      *-----------------------------------------------------------------
+       COPY EDUSIM02.
+      *-----------------------------------------------------------------
+      * Area de trabalho do batch.
+      *-----------------------------------------------------------------
+       77  WK02-SW-FIM-ARQ               PIC  X(001) VALUE 'N'.
+           88 WK02-FIM-ARQ                            VALUE 'S'.
+       77  WK02-QT-LIDOS                 PIC  9(007) COMP VALUE ZEROS.
+       77  WK02-QT-PROCESSADOS           PIC  9(007) COMP VALUE ZEROS.
+      
+       01  WK02-LINHA-CABEC.
+           03 FILLER                     PIC  X(255)
+                              VALUE 'TX-VRF'.
+           03 FILLER                     PIC  X(255)
+                              VALUE 'TX-FON'.
+           03 FILLER                     PIC  X(012)
+                              VALUE 'VL-SML'.
+      
+       01  WK02-LINHA-DET.
+           03 WK02-DET-TX-VRF            PIC  X(255).
+           03 WK02-DET-TX-FON            PIC  X(255).
+           03 WK02-DET-VL-SML            PIC  Z9,99.
+           03 FILLER                     PIC  X(007) VALUE SPACES.
+      
+       01  WK02-LINHA-RODAPE.
+           03 FILLER                     PIC  X(024)
+                              VALUE 'TOTAL DE PARES LIDOS...:'.
+           03 WK02-ROD-QT-LIDOS          PIC  ZZZ.ZZ9.
+           03 FILLER                     PIC  X(005) VALUE SPACES.
+           03 FILLER                     PIC  X(024)
+                              VALUE 'TOTAL DE PARES GRAVADOS:'.
+           03 WK02-ROD-QT-PROCESSADOS    PIC  ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE                      SECTION.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZA
+      
+           PERFORM 2000-PROCESSA-PAR
+               UNTIL WK02-FIM-ARQ
+      
+           PERFORM 9000-FINALIZA
+      
+           STOP RUN
+           .
+       0000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       1000-INICIALIZA                    SECTION.
+      *-----------------------------------------------------------------
+           OPEN INPUT  PARES-FILE
+           OPEN OUTPUT RELAT-FILE
+           OPEN OUTPUT AUDIT-FILE
+      
+           PERFORM 1050-LE-TUNEPRM
+
+           WRITE REG-RELAT FROM WK02-LINHA-CABEC
+      
+           PERFORM 1100-LER-PAR
+           .
+       1000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       1050-LE-TUNEPRM                    SECTION.
+      *-----------------------------------------------------------------
+      * TUNEPRM-FILE e OPTIONAL: se nao existir ou vier vazio, os
+      * divisores do Jaro-Winkler ficam nos defaults de EDUSIM00. Um
+      * divisor zerado no arquivo e ignorado (evitaria DIVIDE BY ZERO).
+      *-----------------------------------------------------------------
+           OPEN INPUT TUNEPRM-FILE
+
+           READ TUNEPRM-FILE
+               AT END
+                  CONTINUE
+               NOT AT END
+                  IF PRM-VL-DIV-LIMIAR-DIST GREATER ZEROS
+                     MOVE PRM-VL-DIV-LIMIAR-DIST
+                                       TO TUNING-VL-DIV-LIMIAR-DIST
+                  END-IF
+                  IF PRM-VL-DIV-TRANSP GREATER ZEROS
+                     MOVE PRM-VL-DIV-TRANSP
+                                       TO TUNING-VL-DIV-TRANSP
+                  END-IF
+                  IF PRM-VL-DIV-MEDIA-JARO GREATER ZEROS
+                     MOVE PRM-VL-DIV-MEDIA-JARO
+                                       TO TUNING-VL-DIV-MEDIA-JARO
+                  END-IF
+           END-READ
+
+           CLOSE TUNEPRM-FILE
+           .
+       1050-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       1100-LER-PAR                       SECTION.
+      *-----------------------------------------------------------------
+           READ PARES-FILE
+               AT END
+                  SET WK02-FIM-ARQ        TO TRUE
+               NOT AT END
+                  ADD 1                   TO WK02-QT-LIDOS
+           END-READ
+           .
+       1100-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       2000-PROCESSA-PAR                  SECTION.
+      *-----------------------------------------------------------------
+      * Roda o mesmo algoritmo de 200000-PROCESSA/210000-VRF-SIM do
+      * EDUS0001 (copybooks EDUSIM00/EDUSIM01) sobre o par corrente e
+      * grava a linha de detalhe no relatorio.
+      *-----------------------------------------------------------------
+           MOVE SPACES                   TO GDA-TX1 GDA-TX2
+           MOVE REG-TX-VRF               TO GDA-TX1
+           MOVE REG-TX-FON               TO GDA-TX2
+      
+           MOVE GDA-TX1                   TO WS-TX
+           PERFORM 300000-RETIRA-ESP
+           MOVE GDA-CT-LEN                TO TX1-TAM
+      
+           MOVE GDA-TX2                   TO WS-TX
+           PERFORM 300000-RETIRA-ESP
+           MOVE GDA-CT-LEN                TO TX2-TAM
+      
+           IF  TX1-TAM = ZEROS
+           AND TX2-TAM = ZEROS
+              MOVE 1                      TO DISTANCE
+           ELSE
+              PERFORM 210000-VRF-SIM
+           END-IF
+      
+           MOVE REG-TX-VRF                TO WK02-DET-TX-VRF
+           MOVE REG-TX-FON                TO WK02-DET-TX-FON
+           MOVE DISTANCE                  TO WK02-DET-VL-SML
+      
+           WRITE REG-RELAT FROM WK02-LINHA-DET
+      
+           MOVE REG-TX-VRF                TO AUD-TX-VRF
+           MOVE REG-TX-FON                TO AUD-TX-FON
+           MOVE DISTANCE                  TO AUD-VL-SML
+           MOVE ZEROS                     TO AUD-VL-LIMIAR
+           MOVE SPACES                    TO AUD-SW-MATCH
+           MOVE 'EDUS0002'                TO AUD-NM-PRG
+           MOVE FUNCTION CURRENT-DATE     TO AUD-DT-HORA
+           WRITE REG-AUDITORIA FROM AUDIT-REC
+
+           ADD 1                          TO WK02-QT-PROCESSADOS
+      
+           PERFORM 1100-LER-PAR
+           .
+       2000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       9000-FINALIZA                      SECTION.
+      *-----------------------------------------------------------------
+           MOVE WK02-QT-LIDOS             TO WK02-ROD-QT-LIDOS
+           MOVE WK02-QT-PROCESSADOS       TO WK02-ROD-QT-PROCESSADOS
+           WRITE REG-RELAT FROM WK02-LINHA-RODAPE
+      
+           CLOSE PARES-FILE
+           CLOSE RELAT-FILE
+           CLOSE AUDIT-FILE
+           .
+       9000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Motor de similaridade (comum com EDUS0001 e EDUS0003).
+      *-----------------------------------------------------------------
+       COPY EDUSIM01.
+      *---------------------- FIM EDUS0002 ------------------------------
